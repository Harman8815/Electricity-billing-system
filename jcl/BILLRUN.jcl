@@ -0,0 +1,90 @@
+//BILLRUN  JOB  (ACCT),'ELECTRIC BILLING',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*
+//*  DRIVES THE MONTHLY BILLING RUN: CUSTOMER LOAD (ELECT),
+//*  BILL CALCULATION (BILLGEN), THEN PAYMENT POSTING (BILLPAY).
+//*  EACH STEP IS SKIPPED IF AN EARLIER STEP DID NOT COMPLETE
+//*  CLEANLY, SO A CONDITION CODE OF 8 OR HIGHER OUT OF STEP010
+//*  STOPS THE WHOLE STREAM RATHER THAN BILLING AGAINST A
+//*  PARTIALLY LOADED CUSTOMER MASTER.
+//*
+//*  TO RESTART AFTER A FAILURE IN STEP020 OR STEP030 WITHOUT
+//*  RERUNNING THE CUSTOMER LOAD, RESUBMIT WITH RESTART=STEP020
+//*  OR RESTART=STEP030 ADDED TO THIS JOB CARD.  STEP010 ITSELF
+//*  IS RESTART-CAPABLE VIA ITS OWN SYSIN CONTROL CARD - CHANGE
+//*  THE FIRST SYSIN VALUE FROM NORMAL TO RESTART TO REPOSITION
+//*  CUSTFILE FROM CKPTFILE INSTEAD OF STARTING AT RECORD ONE.
+//*
+//STEP010  EXEC PGM=ELECT
+//STEPLIB  DD   DSN=PROD.BILLING.LOADLIB,DISP=SHR
+//CUSTFILE DD   DSN=PROD.BILLING.CUSTIN,DISP=SHR
+//CUSTKSDS DD   DSN=PROD.BILLING.CUSTMSTR,DISP=SHR
+//CUSTERR  DD   DSN=PROD.BILLING.CUSTERR,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=152)
+//CKPTFILE DD   DSN=PROD.BILLING.CUSTCKPT,DISP=SHR
+//METERHST DD   DSN=PROD.BILLING.METERHIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=33)
+//CUSTDUPS DD   DSN=PROD.BILLING.CUSTDUPS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=146)
+//CUSTNIDX DD   DSN=PROD.BILLING.CUSTNIDX,DISP=SHR
+//SYSIN    DD   *
+NORMAL
+001000
+/*
+//*
+//STEP020  EXEC PGM=BILLGEN,COND=(4,GT,STEP010)
+//STEPLIB  DD   DSN=PROD.BILLING.LOADLIB,DISP=SHR
+//METERRD  DD   DSN=PROD.BILLING.METERIN,DISP=SHR
+//CUSTKSDS DD   DSN=PROD.BILLING.CUSTMSTR,DISP=SHR
+//BILLKSDS DD   DSN=PROD.BILLING.BILLMSTR,DISP=SHR
+//BILLERR  DD   DSN=PROD.BILLING.BILLERR,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=57)
+//METERHST DD   DSN=PROD.BILLING.METERHIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=33)
+//METERAVG DD   DSN=PROD.BILLING.METERAVG,DISP=SHR
+//CONSUMPX DD   DSN=PROD.BILLING.CONSUMPX,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=57)
+//*
+//STEP030  EXEC PGM=BILLPAY,COND=((4,GT,STEP010),(4,GT,STEP020))
+//STEPLIB  DD   DSN=PROD.BILLING.LOADLIB,DISP=SHR
+//BILLKSDS DD   DSN=PROD.BILLING.BILLMSTR,DISP=SHR
+//PAYMENT  DD   DSN=PROD.BILLING.PAYIN,DISP=SHR
+//BILLUPD  DD   DSN=PROD.BILLING.BILLUPD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=135)
+//PAYRPT   DD   SYSOUT=*
+//PAYEXCPT DD   DSN=PROD.BILLING.PAYEXCPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=61)
+//DISCTRACK DD  DSN=PROD.BILLING.DISCTRACK,DISP=SHR
+//SYSIN    DD   *
+030
+0015
+/*
+//*
+//STEP040  EXEC PGM=DISCBATCH,COND=((4,GT,STEP010),(4,GT,STEP020),
+//             (4,GT,STEP030))
+//STEPLIB  DD   DSN=PROD.BILLING.LOADLIB,DISP=SHR
+//DISCTRACK DD  DSN=PROD.BILLING.DISCTRACK,DISP=SHR
+//CUSTKSDS DD   DSN=PROD.BILLING.CUSTMSTR,DISP=SHR
+//DISCCAND DD   DSN=PROD.BILLING.DISCCAND,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=54)
+//SYSIN    DD   *
+003
+/*
