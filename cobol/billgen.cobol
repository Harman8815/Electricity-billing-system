@@ -0,0 +1,504 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BILLGEN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TI01-METER-READ ASSIGN TO METERRD
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-METER-STATUS.
+
+           SELECT MO01-CUST-KSDS  ASSIGN TO CUSTKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CF-O-CUST-ID
+           FILE STATUS            IS WS-KSDS-STATUS.
+
+           SELECT TI01-BILL-KSDS  ASSIGN TO BILLKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS BILL-ID
+           FILE STATUS            IS WS-BILL-STATUS.
+
+           SELECT TO01-BILL-ERR   ASSIGN TO BILLERR
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ERR-STATUS.
+
+           SELECT TO01-METER-HIST ASSIGN TO METERHST
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-HIST-STATUS.
+
+           SELECT MO01-METER-AVG  ASSIGN TO METERAVG
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS AVG-CUST-ID
+           FILE STATUS            IS WS-AVG-STATUS.
+
+           SELECT TO01-CONSUMP-EXCPT ASSIGN TO CONSUMPX
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-CONX-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD TI01-METER-READ
+           RECORD CONTAINS         40   CHARACTERS.
+
+       01 TI01-METER-RECORD.
+          05 MR-CUST-ID      PIC X(9).
+          05 MR-METER-ID     PIC X(14).
+          05 MR-READ-DATE    PIC X(10).
+          05 MR-UNITS        PIC 9(7)V99.
+
+       FD MO01-CUST-KSDS
+           RECORD CONTAINS         146   CHARACTERS.
+
+       01 MO01-CUSTOMER-RECORD.
+          05 CF-O-CUST-ID  PIC X(9).
+          05 OUT-FNAME     PIC X(15).
+          05 OUT-LNAME     PIC X(15).
+          05 OUT-AREACODE  PIC X(7).
+          05 OUT-ADDRESS1  PIC X(30).
+          05 OUT-LOCALITY  PIC X(30).
+          05 OUT-CITY      PIC X(20).
+          05 OUT-UNITS     PIC X(10).
+          05 OUT-STATUS    PIC X(10).
+
+       FD TI01-BILL-KSDS
+           RECORD CONTAINS         99   CHARACTERS.
+
+       01 TI01-BILL-RECORD.
+          05 BILL-ID            PIC X(14).
+          05 BILL-CUST-ID       PIC X(9).
+          05 BILL-CUST-NAME     PIC X(30).
+          05 BILL-METER-ID      PIC X(14).
+          05 BILL-READ-DATE     PIC X(10).
+          05 BILL-UNITS         PIC 9(7)V99.
+          05 BILL-AMOUNT        PIC 9(9)V99.
+          05 BILL-STATUS        PIC X(2).
+
+       FD TO01-BILL-ERR
+           RECORDING MODE          IS F
+           RECORD CONTAINS         57  CHARACTERS.
+
+       01 TO01-BILL-ERR-RECORD.
+          05 ERRB-CUST-ID       PIC X(9).
+          05 ERRB-METER-ID      PIC X(14).
+          05 ERRB-READ-DATE     PIC X(10).
+          05 ERRB-UNITS         PIC 9(7)V99.
+          05 ERRB-REASON        PIC X(15).
+
+       FD TO01-METER-HIST
+           RECORD CONTAINS         33   CHARACTERS.
+
+       01 TO01-METER-HIST-RECORD.
+          05 MH-CUST-ID         PIC X(9).
+          05 MH-CYCLE-DATE      PIC 9(8).
+          05 MH-UNITS           PIC 9(7)V99.
+          05 MH-SOURCE          PIC X(7).
+
+       FD MO01-METER-AVG
+           RECORD CONTAINS         43   CHARACTERS.
+
+       01 MO01-METER-AVG-RECORD.
+          05 AVG-CUST-ID        PIC X(9).
+          05 AVG-READING-CNT    PIC 9(5).
+          05 AVG-UNITS-TOTAL    PIC 9(9)V99.
+          05 AVG-TRAILING-AVG   PIC 9(7)V99.
+          05 AVG-LAST-UNITS     PIC 9(7)V99.
+
+       FD TO01-CONSUMP-EXCPT
+           RECORD CONTAINS         57   CHARACTERS.
+
+       01 TO01-CONSUMP-EXCPT-RECORD.
+          05 CX-CUST-ID         PIC X(9).
+          05 CX-CYCLE-DATE      PIC 9(8).
+          05 CX-CURRENT-UNITS   PIC 9(7)V99.
+          05 CX-TRAILING-AVG    PIC 9(7)V99.
+          05 CX-DEVIATION-PCT   PIC 9(5)V99.
+          05 CX-REASON          PIC X(15).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-METER-STATUS       PIC X(02).
+             88 METER-IO-STATUS    VALUE '00'.
+             88 METER-EOF          VALUE '10'.
+          05 WS-KSDS-STATUS        PIC X(02).
+             88 KSDS-IO-STATUS     VALUE '00'.
+             88 KSDS-ROW-NOTFND    VALUE '23'.
+          05 WS-BILL-STATUS        PIC X(02).
+             88 BILL-IO-STATUS     VALUE '00'.
+             88 BILL-FILE-NOTFND   VALUE '35'.
+          05 WS-ERR-STATUS         PIC X(02).
+             88 ERR-IO-STATUS      VALUE '00'.
+          05 WS-HIST-STATUS        PIC X(02).
+             88 HIST-IO-STATUS     VALUE '00'.
+          05 WS-AVG-STATUS         PIC X(02).
+             88 AVG-IO-STATUS      VALUE '00'.
+             88 AVG-ROW-NOTFND     VALUE '23'.
+             88 AVG-FILE-NOTFND    VALUE '35'.
+          05 WS-CONX-STATUS        PIC X(02).
+             88 CONX-IO-STATUS     VALUE '00'.
+
+       01 WS-DATE-VARIABLES.
+          05 WS-DATE               PIC 9(08).
+          05 WS-DATE-ID REDEFINES WS-DATE.
+             10 WS-CC              PIC 99.
+             10 WS-YY              PIC 99.
+             10 WS-MM              PIC 99.
+             10 WS-DD              PIC 99.
+
+       01 WS-RATE-SLABS.
+          05 WS-SLAB1-LIMIT        PIC 9(7)V99 VALUE 100.00.
+          05 WS-SLAB1-RATE         PIC 9(3)V999 VALUE 5.000.
+          05 WS-SLAB2-LIMIT        PIC 9(7)V99 VALUE 300.00.
+          05 WS-SLAB2-RATE         PIC 9(3)V999 VALUE 7.500.
+          05 WS-SLAB3-LIMIT        PIC 9(7)V99 VALUE 600.00.
+          05 WS-SLAB3-RATE         PIC 9(3)V999 VALUE 10.000.
+          05 WS-SLAB4-RATE         PIC 9(3)V999 VALUE 12.500.
+
+       01 WS-BILL-CALC.
+          05 WS-REMAIN-UNITS       PIC 9(7)V99.
+          05 WS-SLAB-UNITS         PIC 9(7)V99.
+          05 WS-BILL-AMOUNT        PIC 9(9)V99.
+
+       01 WS-ERROR-FLAGS.
+          05 WS-ERROR-RECORD-FLAG  PIC 9.
+             88 VALID-RECORD-FLAG  VALUE 1.
+             88 ERROR-RECORD-FLAG  VALUE 2.
+
+       01 WS-AVG-FLAGS.
+          05 WS-AVG-RECORD-FLAG    PIC 9.
+             88 AVG-RECORD-FOUND   VALUE 1.
+             88 AVG-RECORD-SEEDED  VALUE 2.
+
+       01 WS-COUNTERS.
+          05 WS-READ-CTR           PIC 9(08) VALUE ZEROS.
+          05 WS-WRITE-CTR          PIC 9(08) VALUE ZEROS.
+          05 WS-ERR-CTR            PIC 9(08) VALUE ZEROS.
+          05 WS-CONX-CTR           PIC 9(08) VALUE ZEROS.
+
+       01 WS-DEVIATION-CONTROLS.
+          05 WS-DEVIATION-THRESHOLD PIC 9(3)V99 VALUE 50.00.
+
+       01 WS-DEVIATION-WORK.
+          05 WS-DEVIATION-UNITS    PIC S9(7)V99.
+          05 WS-DEVIATION-PCT      PIC 9(5)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'BILLGEN EXECUTION BEGINS HERE ..........'
+           DISPLAY '----------------------------------------'
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2200-READ-METER-FILE.
+
+           PERFORM 2300-PROCESS-READING UNTIL METER-EOF.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT TI01-METER-READ.
+           IF NOT METER-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER READING FILE        '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-METER-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT MO01-CUST-KSDS.
+           IF NOT KSDS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CUSTOMER MASTER KSDS       '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-KSDS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O TI01-BILL-KSDS.
+           IF BILL-FILE-NOTFND
+              OPEN OUTPUT TI01-BILL-KSDS
+              CLOSE       TI01-BILL-KSDS
+              OPEN I-O    TI01-BILL-KSDS
+           END-IF.
+           IF NOT BILL-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING BILL KSDS                 '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-BILL-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-BILL-ERR.
+           IF NOT ERR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING BILL ERROR FILE           '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ERR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN EXTEND TO01-METER-HIST.
+           IF NOT HIST-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER HISTORY FILE        '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-HIST-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O MO01-METER-AVG.
+           IF AVG-FILE-NOTFND
+              OPEN OUTPUT MO01-METER-AVG
+              CLOSE       MO01-METER-AVG
+              OPEN I-O    MO01-METER-AVG
+           END-IF.
+           IF NOT AVG-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER AVERAGE MASTER      '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-AVG-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-CONSUMP-EXCPT.
+           IF NOT CONX-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CONSUMPTION EXCEPTION FILE'
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CONX-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'METER READING FILE IS OPENED ...........'
+           DISPLAY 'CUSTOMER MASTER KSDS IS OPENED .........'
+           DISPLAY 'BILL KSDS IS OPENED ....................'
+           DISPLAY 'BILL ERROR FILE IS OPENED ..............'
+           DISPLAY 'METER HISTORY FILE IS OPENED ...........'
+           DISPLAY 'METER AVERAGE MASTER IS OPENED ..........'
+           DISPLAY 'CONSUMPTION EXCEPTION FILE IS OPENED ...'
+           DISPLAY '----------------------------------------'
+           .
+
+       2200-READ-METER-FILE  SECTION.
+
+           READ TI01-METER-READ
+
+                AT END  SET METER-EOF TO TRUE
+                DISPLAY '----------------------------------------'
+                DISPLAY 'NO MORE RECORDS IN METER READ FILE -----'
+                DISPLAY '----------------------------------------'
+
+                NOT AT END  ADD 1  TO WS-READ-CTR
+
+           END-READ.
+
+       2300-PROCESS-READING SECTION.
+
+           SET VALID-RECORD-FLAG      TO TRUE.
+
+           MOVE MR-CUST-ID             TO CF-O-CUST-ID.
+
+           READ MO01-CUST-KSDS
+                INVALID KEY
+                   SET ERROR-RECORD-FLAG   TO TRUE
+                   DISPLAY 'NO CUSTOMER MASTER FOR ' MR-CUST-ID
+                   MOVE MR-CUST-ID       TO ERRB-CUST-ID
+                   MOVE MR-METER-ID      TO ERRB-METER-ID
+                   MOVE MR-READ-DATE     TO ERRB-READ-DATE
+                   MOVE MR-UNITS         TO ERRB-UNITS
+                   MOVE 'NO-CUSTOMER'    TO ERRB-REASON
+                   WRITE TO01-BILL-ERR-RECORD
+                   ADD 1 TO WS-ERR-CTR
+           END-READ.
+
+           IF VALID-RECORD-FLAG
+              PERFORM 2400-CALC-BILL-AMOUNT
+              PERFORM 2500-WRITE-BILL
+              IF VALID-RECORD-FLAG
+                 PERFORM 2600-CHECK-CONSUMPTION
+                 PERFORM 2700-WRITE-METER-HISTORY
+              END-IF
+           END-IF.
+
+           PERFORM 2200-READ-METER-FILE.
+
+       2400-CALC-BILL-AMOUNT SECTION.
+
+           MOVE MR-UNITS               TO WS-REMAIN-UNITS.
+           MOVE ZERO                   TO WS-BILL-AMOUNT.
+
+           IF WS-REMAIN-UNITS > ZERO
+              IF WS-REMAIN-UNITS > WS-SLAB1-LIMIT
+                 MOVE WS-SLAB1-LIMIT      TO WS-SLAB-UNITS
+              ELSE
+                 MOVE WS-REMAIN-UNITS     TO WS-SLAB-UNITS
+              END-IF
+              COMPUTE WS-BILL-AMOUNT ROUNDED =
+                      WS-BILL-AMOUNT + WS-SLAB-UNITS * WS-SLAB1-RATE
+              SUBTRACT WS-SLAB-UNITS FROM WS-REMAIN-UNITS
+           END-IF.
+
+           IF WS-REMAIN-UNITS > ZERO
+              IF WS-REMAIN-UNITS > (WS-SLAB2-LIMIT - WS-SLAB1-LIMIT)
+                 COMPUTE WS-SLAB-UNITS = WS-SLAB2-LIMIT - WS-SLAB1-LIMIT
+              ELSE
+                 MOVE WS-REMAIN-UNITS     TO WS-SLAB-UNITS
+              END-IF
+              COMPUTE WS-BILL-AMOUNT ROUNDED =
+                      WS-BILL-AMOUNT + WS-SLAB-UNITS * WS-SLAB2-RATE
+              SUBTRACT WS-SLAB-UNITS FROM WS-REMAIN-UNITS
+           END-IF.
+
+           IF WS-REMAIN-UNITS > ZERO
+              IF WS-REMAIN-UNITS > (WS-SLAB3-LIMIT - WS-SLAB2-LIMIT)
+                 COMPUTE WS-SLAB-UNITS = WS-SLAB3-LIMIT - WS-SLAB2-LIMIT
+              ELSE
+                 MOVE WS-REMAIN-UNITS     TO WS-SLAB-UNITS
+              END-IF
+              COMPUTE WS-BILL-AMOUNT ROUNDED =
+                      WS-BILL-AMOUNT + WS-SLAB-UNITS * WS-SLAB3-RATE
+              SUBTRACT WS-SLAB-UNITS FROM WS-REMAIN-UNITS
+           END-IF.
+
+           IF WS-REMAIN-UNITS > ZERO
+              COMPUTE WS-BILL-AMOUNT ROUNDED =
+                      WS-BILL-AMOUNT + WS-REMAIN-UNITS * WS-SLAB4-RATE
+           END-IF.
+
+       2500-WRITE-BILL SECTION.
+
+           STRING 'B'  MR-CUST-ID  WS-MM  WS-DD
+              DELIMITED BY SIZE INTO BILL-ID
+           END-STRING.
+
+           MOVE MR-CUST-ID              TO BILL-CUST-ID.
+           MOVE SPACES                  TO BILL-CUST-NAME.
+           STRING OUT-FNAME DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  OUT-LNAME DELIMITED BY SPACE
+                  INTO BILL-CUST-NAME
+           END-STRING.
+           MOVE MR-METER-ID             TO BILL-METER-ID.
+           MOVE MR-READ-DATE            TO BILL-READ-DATE.
+           MOVE MR-UNITS                TO BILL-UNITS.
+           MOVE WS-BILL-AMOUNT          TO BILL-AMOUNT.
+           MOVE 'D'                     TO BILL-STATUS.
+
+           WRITE TI01-BILL-RECORD
+                 INVALID KEY
+                    DISPLAY 'DUPLICATE BILL ID - ' BILL-ID
+                    SET ERROR-RECORD-FLAG TO TRUE
+                    MOVE MR-CUST-ID       TO ERRB-CUST-ID
+                    MOVE MR-METER-ID      TO ERRB-METER-ID
+                    MOVE MR-READ-DATE     TO ERRB-READ-DATE
+                    MOVE MR-UNITS         TO ERRB-UNITS
+                    MOVE 'DUP-BILL-ID'    TO ERRB-REASON
+                    WRITE TO01-BILL-ERR-RECORD
+                    ADD 1 TO WS-ERR-CTR
+                 NOT INVALID KEY
+                    ADD 1 TO WS-WRITE-CTR
+           END-WRITE.
+
+       2600-CHECK-CONSUMPTION SECTION.
+
+           MOVE MR-CUST-ID             TO AVG-CUST-ID.
+           SET AVG-RECORD-FOUND        TO TRUE.
+
+           READ MO01-METER-AVG
+                INVALID KEY
+                   SET AVG-RECORD-SEEDED  TO TRUE
+                   MOVE MR-CUST-ID        TO AVG-CUST-ID
+                   MOVE 1                 TO AVG-READING-CNT
+                   MOVE MR-UNITS          TO AVG-UNITS-TOTAL
+                   MOVE MR-UNITS          TO AVG-TRAILING-AVG
+                   MOVE MR-UNITS          TO AVG-LAST-UNITS
+                   WRITE MO01-METER-AVG-RECORD
+           END-READ.
+
+           IF AVG-RECORD-FOUND
+              COMPUTE WS-DEVIATION-UNITS =
+                      MR-UNITS - AVG-TRAILING-AVG
+              IF AVG-TRAILING-AVG > ZERO
+                 COMPUTE WS-DEVIATION-PCT ROUNDED =
+                    (FUNCTION ABS(WS-DEVIATION-UNITS) /
+                     AVG-TRAILING-AVG) * 100
+              ELSE
+                 MOVE ZERO               TO WS-DEVIATION-PCT
+              END-IF
+
+              IF WS-DEVIATION-PCT > WS-DEVIATION-THRESHOLD
+                 MOVE MR-CUST-ID         TO CX-CUST-ID
+                 MOVE WS-DATE            TO CX-CYCLE-DATE
+                 MOVE MR-UNITS           TO CX-CURRENT-UNITS
+                 MOVE AVG-TRAILING-AVG   TO CX-TRAILING-AVG
+                 MOVE WS-DEVIATION-PCT   TO CX-DEVIATION-PCT
+                 MOVE 'ABNORMAL-CONSUMP' TO CX-REASON
+                 WRITE TO01-CONSUMP-EXCPT-RECORD
+                 ADD 1 TO WS-CONX-CTR
+              END-IF
+
+              ADD 1 TO AVG-READING-CNT
+              ADD MR-UNITS TO AVG-UNITS-TOTAL
+              COMPUTE AVG-TRAILING-AVG ROUNDED =
+                      AVG-UNITS-TOTAL / AVG-READING-CNT
+              MOVE MR-UNITS TO AVG-LAST-UNITS
+
+              REWRITE MO01-METER-AVG-RECORD
+           END-IF.
+
+       2700-WRITE-METER-HISTORY SECTION.
+
+           MOVE MR-CUST-ID              TO MH-CUST-ID.
+           MOVE WS-DATE                 TO MH-CYCLE-DATE.
+           MOVE MR-UNITS                TO MH-UNITS.
+           MOVE 'BILLGEN'               TO MH-SOURCE.
+
+           WRITE TO01-METER-HIST-RECORD.
+
+       9000-TERMINATE   SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY ' METER READINGS PROCESSED ',  WS-READ-CTR
+           DISPLAY ' BILLS GENERATED          ',  WS-WRITE-CTR
+           DISPLAY ' READINGS REJECTED        ',  WS-ERR-CTR
+           DISPLAY ' CONSUMPTION EXCEPTIONS   ',  WS-CONX-CTR
+           DISPLAY '----------------------------------------'
+
+           CLOSE  TI01-METER-READ,
+                  MO01-CUST-KSDS,
+                  TI01-BILL-KSDS,
+                  TO01-BILL-ERR,
+                  TO01-METER-HIST,
+                  MO01-METER-AVG,
+                  TO01-CONSUMP-EXCPT.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'BILLGEN PROCESSING COMPLETE ............'
+           DISPLAY '----------------------------------------'
+
+           STOP RUN.
