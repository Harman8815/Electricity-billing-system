@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DISCBATCH.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT MO01-DISC-TRACK  ASSIGN TO DISCTRACK
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS SEQUENTIAL
+           RECORD KEY             IS DISC-CUST-ID
+           FILE STATUS            IS WS-DISC-STATUS.
+
+           SELECT MO01-CUST-KSDS   ASSIGN TO CUSTKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CF-O-CUST-ID
+           FILE STATUS            IS WS-KSDS-STATUS.
+
+           SELECT TO01-DISC-CAND   ASSIGN TO DISCCAND
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-CAND-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD MO01-DISC-TRACK
+           RECORD CONTAINS         46   CHARACTERS.
+
+       01 MO01-DISC-TRACK-RECORD.
+          05 DISC-CUST-ID          PIC X(9).
+          05 DISC-CONSEC-D-CYCLES  PIC 9(3).
+          05 DISC-LAST-STATUS      PIC X(2).
+          05 DISC-LAST-BILL-ID     PIC X(14).
+          05 DISC-LAST-READ-DATE   PIC X(10).
+          05 DISC-LAST-RUN-DATE    PIC 9(8).
+
+       FD MO01-CUST-KSDS
+           RECORD CONTAINS         146   CHARACTERS.
+
+       01 MO01-CUSTOMER-RECORD.
+          05 CF-O-CUST-ID  PIC X(9).
+          05 OUT-FNAME     PIC X(15).
+          05 OUT-LNAME     PIC X(15).
+          05 OUT-AREACODE  PIC X(7).
+          05 OUT-ADDRESS1  PIC X(30).
+          05 OUT-LOCALITY  PIC X(30).
+          05 OUT-CITY      PIC X(20).
+          05 OUT-UNITS     PIC X(10).
+          05 OUT-STATUS    PIC X(10).
+
+       FD TO01-DISC-CAND
+           RECORDING MODE          IS F
+           RECORD CONTAINS         54   CHARACTERS.
+
+       01 TO01-DISC-CAND-RECORD.
+          05 CAND-CUST-ID          PIC X(9).
+          05 CAND-STATUS           PIC X(10).
+          05 CAND-CONSEC-D-CYCLES  PIC 9(3).
+          05 CAND-LAST-BILL-ID     PIC X(14).
+          05 CAND-LAST-READ-DATE   PIC X(10).
+          05 CAND-LAST-RUN-DATE    PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-DISC-STATUS        PIC X(02).
+             88 DISC-IO-STATUS     VALUE '00'.
+             88 DISC-EOF           VALUE '10'.
+          05 WS-KSDS-STATUS        PIC X(02).
+             88 KSDS-IO-STATUS     VALUE '00'.
+             88 KSDS-ROW-NOTFND    VALUE '23'.
+          05 WS-CAND-STATUS        PIC X(02).
+             88 CAND-IO-STATUS     VALUE '00'.
+
+       01 WS-DISC-CONTROLS.
+          05 WS-CYCLE-THRESHOLD    PIC 9(3) VALUE 3.
+
+       01 WS-COUNTERS.
+          05 WS-READ-CTR           PIC 9(08) VALUE ZEROS.
+          05 WS-CAND-CTR           PIC 9(08) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'DISCBATCH EXECUTION BEGINS HERE ........'
+           DISPLAY '----------------------------------------'.
+
+           ACCEPT WS-CYCLE-THRESHOLD FROM SYSIN.
+           IF WS-CYCLE-THRESHOLD = ZERO
+              MOVE 3 TO WS-CYCLE-THRESHOLD
+           END-IF.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2200-READ-DISC-TRACK UNTIL DISC-EOF.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT MO01-DISC-TRACK.
+           IF NOT DISC-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING DISCONNECT TRACKING FILE  '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-DISC-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT MO01-CUST-KSDS.
+           IF NOT KSDS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CUSTOMER MASTER KSDS       '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-KSDS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-DISC-CAND.
+           IF NOT CAND-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING DISCONNECT CANDIDATE FILE '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CAND-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'DISCONNECT TRACKING FILE IS OPENED .....'
+           DISPLAY 'CUSTOMER MASTER KSDS IS OPENED .........'
+           DISPLAY 'DISCONNECT CANDIDATE FILE IS OPENED ....'
+           DISPLAY '----------------------------------------'
+           .
+
+       2200-READ-DISC-TRACK  SECTION.
+
+           READ MO01-DISC-TRACK
+
+                AT END  SET DISC-EOF TO TRUE
+                DISPLAY '----------------------------------------'
+                DISPLAY 'NO MORE RECORDS IN TRACKING FILE -------'
+                DISPLAY '----------------------------------------'
+
+                NOT AT END  ADD 1 TO WS-READ-CTR
+                            PERFORM 2300-CHECK-CANDIDATE
+
+           END-READ.
+
+       2300-CHECK-CANDIDATE  SECTION.
+
+           IF DISC-CONSEC-D-CYCLES >= WS-CYCLE-THRESHOLD
+              PERFORM 2400-WRITE-CANDIDATE
+           END-IF.
+
+       2400-WRITE-CANDIDATE  SECTION.
+
+           MOVE DISC-CUST-ID    TO CF-O-CUST-ID.
+
+           READ MO01-CUST-KSDS
+                INVALID KEY
+                   MOVE SPACES     TO OUT-STATUS
+           END-READ.
+
+           MOVE DISC-CUST-ID           TO CAND-CUST-ID.
+           MOVE OUT-STATUS             TO CAND-STATUS.
+           MOVE DISC-CONSEC-D-CYCLES   TO CAND-CONSEC-D-CYCLES.
+           MOVE DISC-LAST-BILL-ID      TO CAND-LAST-BILL-ID.
+           MOVE DISC-LAST-READ-DATE    TO CAND-LAST-READ-DATE.
+           MOVE DISC-LAST-RUN-DATE     TO CAND-LAST-RUN-DATE.
+
+           WRITE TO01-DISC-CAND-RECORD.
+
+           ADD 1 TO WS-CAND-CTR.
+
+       9000-TERMINATE   SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY ' TRACKING RECORDS READ    ',  WS-READ-CTR
+           DISPLAY ' DISCONNECT CANDIDATES    ',  WS-CAND-CTR
+           DISPLAY '----------------------------------------'
+
+           CLOSE  MO01-DISC-TRACK,
+                  MO01-CUST-KSDS,
+                  TO01-DISC-CAND.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'DISCBATCH PROCESSING COMPLETE ..........'
+           DISPLAY '----------------------------------------'
+
+           STOP RUN.
