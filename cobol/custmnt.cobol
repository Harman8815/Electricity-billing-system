@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CUSTMNT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TI01-CUST-MAINT ASSIGN TO CUSTTRAN
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-TRAN-STATUS.
+
+           SELECT MO01-CUST-KSDS  ASSIGN TO CUSTKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CF-O-CUST-ID
+           FILE STATUS            IS WS-KSDS-STATUS.
+
+           SELECT TO01-CUSTMNT-ERR ASSIGN TO CUSTMERR
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ERR-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD TI01-CUST-MAINT
+           RECORD CONTAINS         147   CHARACTERS.
+
+       01 TI01-CUST-MAINT-RECORD.
+          05 MNT-TXN-CODE   PIC X(1).
+             88 MNT-ADD     VALUE 'A'.
+             88 MNT-CHANGE  VALUE 'C'.
+             88 MNT-DELETE  VALUE 'D'.
+          05 MNT-CUST-ID    PIC X(9).
+          05 MNT-FNAME      PIC X(15).
+          05 MNT-LNAME      PIC X(15).
+          05 MNT-AREACODE   PIC X(7).
+          05 MNT-ADDRESS1   PIC X(30).
+          05 MNT-LOCALITY   PIC X(30).
+          05 MNT-CITY       PIC X(20).
+          05 MNT-UNITS      PIC X(10).
+          05 MNT-STATUS     PIC X(10).
+
+       FD MO01-CUST-KSDS
+           RECORD CONTAINS         146   CHARACTERS.
+
+       01 MO01-CUSTOMER-RECORD.
+          05 CF-O-CUST-ID  PIC X(9).
+          05 OUT-FNAME     PIC X(15).
+          05 OUT-LNAME     PIC X(15).
+          05 OUT-AREACODE  PIC X(7).
+          05 OUT-ADDRESS1  PIC X(30).
+          05 OUT-LOCALITY  PIC X(30).
+          05 OUT-CITY      PIC X(20).
+          05 OUT-UNITS     PIC X(10).
+          05 OUT-STATUS    PIC X(10).
+
+       FD TO01-CUSTMNT-ERR
+           RECORDING MODE          IS F
+           RECORD CONTAINS         167  CHARACTERS.
+
+       01 TO01-CUSTMNT-ERR-RECORD.
+          05 ERRM-TXN-RECORD   PIC X(147).
+          05 ERRM-REASON       PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-TRAN-STATUS        PIC X(02).
+             88 TRAN-IO-STATUS     VALUE '00'.
+             88 TRAN-EOF           VALUE '10'.
+          05 WS-KSDS-STATUS        PIC X(02).
+             88 KSDS-IO-STATUS     VALUE '00'.
+             88 KSDS-ROW-NOTFND    VALUE '23'.
+             88 KSDS-DUP-KEY       VALUE '22'.
+          05 WS-ERR-STATUS         PIC X(02).
+             88 ERR-IO-STATUS      VALUE '00'.
+
+       01 WS-COUNTERS.
+          05 WS-READ-CTR           PIC 9(06) VALUE ZEROS.
+          05 WS-ADD-CTR            PIC 9(06) VALUE ZEROS.
+          05 WS-CHANGE-CTR         PIC 9(06) VALUE ZEROS.
+          05 WS-DELETE-CTR         PIC 9(06) VALUE ZEROS.
+          05 WS-REJECT-CTR         PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'CUSTMNT EXECUTION BEGINS HERE ..........'
+           DISPLAY '----------------------------------------'.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2200-READ-TRAN-FILE UNTIL TRAN-EOF.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT TI01-CUST-MAINT.
+           IF NOT TRAN-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING MAINTENANCE TRAN FILE     '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-TRAN-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O MO01-CUST-KSDS.
+           IF NOT KSDS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CUSTOMER MASTER KSDS      '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-KSDS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-CUSTMNT-ERR.
+           IF NOT ERR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING MAINTENANCE ERROR FILE    '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ERR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'MAINTENANCE TRAN FILE IS OPENED ........'
+           DISPLAY 'CUSTOMER MASTER KSDS IS OPENED .........'
+           DISPLAY 'MAINTENANCE ERROR FILE IS OPENED .......'
+           DISPLAY '----------------------------------------'
+           .
+
+       2200-READ-TRAN-FILE  SECTION.
+
+           READ TI01-CUST-MAINT
+
+                AT END  SET TRAN-EOF TO TRUE
+                DISPLAY '----------------------------------------'
+                DISPLAY 'NO MORE RECORDS IN MAINT TRAN FILE -----'
+                DISPLAY '----------------------------------------'
+
+                NOT AT END  ADD 1  TO WS-READ-CTR
+                            PERFORM 2300-PROCESS-TRAN
+
+           END-READ.
+
+       2300-PROCESS-TRAN SECTION.
+
+           EVALUATE TRUE
+               WHEN MNT-ADD
+                   PERFORM 2400-ADD-CUSTOMER
+               WHEN MNT-CHANGE
+                   PERFORM 2500-CHANGE-CUSTOMER
+               WHEN MNT-DELETE
+                   PERFORM 2600-DELETE-CUSTOMER
+               WHEN OTHER
+                   MOVE 'INVALID-TXN-CODE' TO ERRM-REASON
+                   PERFORM 2700-REJECT-TRAN
+           END-EVALUATE.
+
+       2400-ADD-CUSTOMER SECTION.
+
+           MOVE MNT-CUST-ID              TO CF-O-CUST-ID.
+           MOVE MNT-FNAME                TO OUT-FNAME.
+           MOVE MNT-LNAME                TO OUT-LNAME.
+           MOVE MNT-AREACODE             TO OUT-AREACODE.
+           MOVE MNT-ADDRESS1             TO OUT-ADDRESS1.
+           MOVE MNT-LOCALITY             TO OUT-LOCALITY.
+           MOVE MNT-CITY                 TO OUT-CITY.
+           MOVE MNT-UNITS                TO OUT-UNITS.
+           MOVE MNT-STATUS               TO OUT-STATUS.
+
+           WRITE MO01-CUSTOMER-RECORD
+                 INVALID KEY
+                    MOVE 'DUPLICATE-CUST-ID' TO ERRM-REASON
+                    PERFORM 2700-REJECT-TRAN
+                 NOT INVALID KEY
+                    ADD 1 TO WS-ADD-CTR
+           END-WRITE.
+
+       2500-CHANGE-CUSTOMER SECTION.
+
+           MOVE MNT-CUST-ID              TO CF-O-CUST-ID.
+
+           READ MO01-CUST-KSDS
+                INVALID KEY
+                   MOVE 'UNKNOWN-CUST-ID'   TO ERRM-REASON
+                   PERFORM 2700-REJECT-TRAN
+           END-READ.
+
+           IF KSDS-IO-STATUS
+              MOVE MNT-FNAME              TO OUT-FNAME
+              MOVE MNT-LNAME              TO OUT-LNAME
+              MOVE MNT-AREACODE           TO OUT-AREACODE
+              MOVE MNT-ADDRESS1           TO OUT-ADDRESS1
+              MOVE MNT-LOCALITY           TO OUT-LOCALITY
+              MOVE MNT-CITY               TO OUT-CITY
+              MOVE MNT-UNITS              TO OUT-UNITS
+              MOVE MNT-STATUS             TO OUT-STATUS
+
+              REWRITE MO01-CUSTOMER-RECORD
+                      INVALID KEY
+                         MOVE 'REWRITE-FAILED'  TO ERRM-REASON
+                         PERFORM 2700-REJECT-TRAN
+                      NOT INVALID KEY
+                         ADD 1 TO WS-CHANGE-CTR
+              END-REWRITE
+           END-IF.
+
+       2600-DELETE-CUSTOMER SECTION.
+
+           MOVE MNT-CUST-ID              TO CF-O-CUST-ID.
+
+           READ MO01-CUST-KSDS
+                INVALID KEY
+                   MOVE 'UNKNOWN-CUST-ID'   TO ERRM-REASON
+                   PERFORM 2700-REJECT-TRAN
+           END-READ.
+
+           IF KSDS-IO-STATUS
+              DELETE MO01-CUST-KSDS
+                     INVALID KEY
+                        MOVE 'DELETE-FAILED'  TO ERRM-REASON
+                        PERFORM 2700-REJECT-TRAN
+                     NOT INVALID KEY
+                        ADD 1 TO WS-DELETE-CTR
+              END-DELETE
+           END-IF.
+
+       2700-REJECT-TRAN SECTION.
+
+           MOVE TI01-CUST-MAINT-RECORD   TO ERRM-TXN-RECORD.
+           WRITE TO01-CUSTMNT-ERR-RECORD.
+           MOVE SPACES                   TO ERRM-REASON.
+
+           ADD 1 TO WS-REJECT-CTR.
+
+       9000-TERMINATE   SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY ' TRANSACTIONS READ        ',  WS-READ-CTR
+           DISPLAY ' CUSTOMERS ADDED          ',  WS-ADD-CTR
+           DISPLAY ' CUSTOMERS CHANGED        ',  WS-CHANGE-CTR
+           DISPLAY ' CUSTOMERS DELETED        ',  WS-DELETE-CTR
+           DISPLAY ' TRANSACTIONS REJECTED    ',  WS-REJECT-CTR
+           DISPLAY '----------------------------------------'
+
+           CLOSE  TI01-CUST-MAINT,
+                  MO01-CUST-KSDS,
+                  TO01-CUSTMNT-ERR.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'CUSTMNT PROCESSING COMPLETE ............'
+           DISPLAY '----------------------------------------'
+
+           STOP RUN.
