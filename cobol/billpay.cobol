@@ -17,6 +17,12 @@
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-PAY-STATUS.
 
+           SELECT TI01-BILL-LOOKUP ASSIGN TO BILLKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS LKUP-BILL-ID
+           FILE STATUS            IS WS-LKUP-STATUS.
+
            SELECT MO01-BILL-UPD    ASSIGN TO BILLUPD
            ORGANIZATION           IS INDEXED
            ACCESS MODE            IS RANDOM
@@ -28,12 +34,23 @@
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-RPT-STATUS.
 
+           SELECT TO01-PAY-EXCEPT  ASSIGN TO PAYEXCPT
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-EXCPT-STATUS.
+
+           SELECT MO01-DISC-TRACK  ASSIGN TO DISCTRACK
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS DISC-CUST-ID
+           FILE STATUS            IS WS-DISC-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
 
        FD TI01-BILL-KSDS
-           RECORD CONTAINS         85   CHARACTERS.
+           RECORD CONTAINS         99   CHARACTERS.
 
        01 TI01-BILL-RECORD.
           05 BILL-ID            PIC X(14).
@@ -54,8 +71,21 @@
           05 PAY-AMOUNT         PIC 9(7)V99.
           05 PAY-DATE           PIC X(10).
 
+       FD TI01-BILL-LOOKUP
+           RECORD CONTAINS         99   CHARACTERS.
+
+       01 TI01-BILL-LOOKUP-RECORD.
+          05 LKUP-BILL-ID        PIC X(14).
+          05 LKUP-CUST-ID        PIC X(9).
+          05 LKUP-CUST-NAME      PIC X(30).
+          05 LKUP-METER-ID       PIC X(14).
+          05 LKUP-READ-DATE      PIC X(10).
+          05 LKUP-UNITS          PIC 9(7)V99.
+          05 LKUP-AMOUNT         PIC 9(9)V99.
+          05 LKUP-STATUS         PIC X(2).
+
        FD MO01-BILL-UPD
-           RECORD CONTAINS         95   CHARACTERS.
+           RECORD CONTAINS         135   CHARACTERS.
 
        01 MO01-BILL-UPD-RECORD.
           05 UPD-BILL-ID        PIC X(14).
@@ -68,6 +98,8 @@
           05 UPD-PAID           PIC 9(9)V99.
           05 UPD-BALANCE        PIC 9(9)V99.
           05 UPD-STATUS         PIC X(2).
+          05 UPD-DAYS-OVERDUE   PIC S9(5).
+          05 UPD-LATE-FEE       PIC 9(7)V99.
 
        FD TO01-PAY-REPORT
            RECORDING MODE          IS F
@@ -75,6 +107,27 @@
 
        01 TO01-PAY-RPT-RECORD   PIC X(133).
 
+       FD TO01-PAY-EXCEPT
+           RECORD CONTAINS         61   CHARACTERS.
+
+       01 TO01-PAY-EXCEPT-RECORD.
+          05 EXCPT-PAYMENT-ID   PIC X(8).
+          05 EXCPT-BILL-ID      PIC X(14).
+          05 EXCPT-AMOUNT       PIC 9(7)V99.
+          05 EXCPT-DATE         PIC X(10).
+          05 EXCPT-REASON       PIC X(20).
+
+       FD MO01-DISC-TRACK
+           RECORD CONTAINS         46   CHARACTERS.
+
+       01 MO01-DISC-TRACK-RECORD.
+          05 DISC-CUST-ID          PIC X(9).
+          05 DISC-CONSEC-D-CYCLES  PIC 9(3).
+          05 DISC-LAST-STATUS      PIC X(2).
+          05 DISC-LAST-BILL-ID     PIC X(14).
+          05 DISC-LAST-READ-DATE   PIC X(10).
+          05 DISC-LAST-RUN-DATE    PIC 9(8).
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUS-CODES.
@@ -84,10 +137,19 @@
           05 WS-PAY-STATUS         PIC X(02).
              88 PAY-IO-STATUS      VALUE '00'.
              88 PAY-EOF            VALUE '10'.
+          05 WS-LKUP-STATUS        PIC X(02).
+             88 LKUP-IO-STATUS     VALUE '00'.
+             88 LKUP-ROW-NOTFND    VALUE '23'.
           05 WS-UPD-STATUS         PIC X(02).
              88 UPD-IO-STATUS      VALUE '00'.
           05 WS-RPT-STATUS         PIC X(02).
              88 RPT-IO-STATUS      VALUE '00'.
+          05 WS-EXCPT-STATUS       PIC X(02).
+             88 EXCPT-IO-STATUS    VALUE '00'.
+          05 WS-DISC-STATUS        PIC X(02).
+             88 DISC-IO-STATUS     VALUE '00'.
+             88 DISC-ROW-NOTFND    VALUE '23'.
+             88 DISC-FILE-NOTFND   VALUE '35'.
 
        01 WS-DATE-VARIABLES.
           05 WS-DATE               PIC 9(08).
@@ -121,10 +183,41 @@
           05 WS-TOTAL-AMOUNT       PIC 9(11)V99 VALUE ZERO.
           05 WS-TOTAL-PAID-ALL     PIC 9(11)V99 VALUE ZERO.
           05 WS-TOTAL-BALANCE      PIC 9(11)V99 VALUE ZERO.
+          05 WS-AGE-30-CNT         PIC 9(06) VALUE ZERO.
+          05 WS-AGE-60-CNT         PIC 9(06) VALUE ZERO.
+          05 WS-AGE-90-CNT         PIC 9(06) VALUE ZERO.
+          05 WS-TOTAL-LATE-FEE     PIC 9(09)V99 VALUE ZERO.
+          05 WS-EXCPT-CNT          PIC 9(06) VALUE ZERO.
 
        01 WS-FLAGS.
           05 WS-FIRST-PAY          PIC X VALUE 'Y'.
 
+       01 WS-EXCPT-WORK.
+          05 WS-EXCPT-REASON       PIC X(20).
+
+       01 WS-AGING-CONTROLS.
+          05 WS-GRACE-DAYS         PIC 9(3) VALUE 30.
+          05 WS-LATE-FEE-PCT       PIC 9V999 VALUE 0.015.
+
+       01 WS-AGING-LABEL-WORK.
+          05 WS-AGE-B1-LO          PIC 999.
+          05 WS-AGE-B1-HI          PIC 999.
+          05 WS-AGE-B2-LO          PIC 999.
+          05 WS-AGE-B2-HI          PIC 999.
+          05 WS-AGE-B3-LO          PIC 999.
+
+       01 WS-AGING-WORK.
+          05 WS-BILL-DATE-EDIT.
+             10 WS-BD-YYYY         PIC 9(4).
+             10 FILLER             PIC X.
+             10 WS-BD-MM           PIC 99.
+             10 FILLER             PIC X.
+             10 WS-BD-DD           PIC 99.
+          05 WS-BILL-DATE-NUM      PIC 9(8).
+          05 WS-BILL-JULIAN        PIC 9(7).
+          05 WS-RUN-JULIAN         PIC 9(7).
+          05 WS-DAYS-OVERDUE       PIC S9(5).
+
        01 WS-REPORT-HEADERS.
           05 WS-REPORT-TITLE       PIC X(40) VALUE
              '  ABC ELECTRICITY - BILL PAYMENT STATUS REPORT'.
@@ -183,6 +276,19 @@
           05 FILLER                PIC X(15) VALUE '    PAID (P): '.
           05 WS-S-PAID             PIC ZZ,ZZZ9.
 
+       01 WS-AGING-LINE.
+          05 WS-AGE-LBL1           PIC X(20).
+          05 WS-S-AGE30            PIC ZZ,ZZZ9.
+          05 WS-AGE-LBL2           PIC X(20).
+          05 WS-S-AGE60            PIC ZZ,ZZZ9.
+          05 WS-AGE-LBL3           PIC X(15).
+          05 WS-S-AGE90            PIC ZZ,ZZZ9.
+
+       01 WS-LATE-FEE-LINE.
+          05 FILLER                PIC X(40) VALUE
+             '*** TOTAL LATE FEES ASSESSED ***         '.
+          05 WS-S-LATE-FEE         PIC $$,$$$,$$9.99.
+
        01 WS-TOTAL-LINE.
           05 FILLER                PIC X(40) VALUE
              '*** GRAND TOTAL ***                      '.
@@ -211,8 +317,51 @@
            MOVE WS-MM TO WS-DATE-FMT(7:2).
            MOVE WS-DD TO WS-DATE-FMT(10:2).
 
+           ACCEPT WS-GRACE-DAYS FROM SYSIN.
+           ACCEPT WS-LATE-FEE-PCT FROM SYSIN.
+           IF WS-GRACE-DAYS = ZERO
+              MOVE 30 TO WS-GRACE-DAYS
+           END-IF.
+           IF WS-LATE-FEE-PCT = ZERO
+              MOVE .015 TO WS-LATE-FEE-PCT
+           END-IF.
+
+           PERFORM 1050-BUILD-AGING-LABELS.
+
            PERFORM 2100-OPEN-FILES.
 
+       1050-BUILD-AGING-LABELS  SECTION.
+
+           MOVE WS-GRACE-DAYS TO WS-AGE-B1-LO.
+           COMPUTE WS-AGE-B1-HI = WS-GRACE-DAYS + 29.
+           COMPUTE WS-AGE-B2-LO = WS-GRACE-DAYS + 30.
+           COMPUTE WS-AGE-B2-HI = WS-GRACE-DAYS + 59.
+           COMPUTE WS-AGE-B3-LO = WS-GRACE-DAYS + 60.
+
+           MOVE SPACES TO WS-AGE-LBL1.
+           STRING WS-AGE-B1-LO DELIMITED BY SIZE
+                  '-'          DELIMITED BY SIZE
+                  WS-AGE-B1-HI DELIMITED BY SIZE
+                  ' DAYS:'     DELIMITED BY SIZE
+                  INTO WS-AGE-LBL1
+           END-STRING.
+
+           MOVE SPACES TO WS-AGE-LBL2.
+           STRING '    '       DELIMITED BY SIZE
+                  WS-AGE-B2-LO DELIMITED BY SIZE
+                  '-'          DELIMITED BY SIZE
+                  WS-AGE-B2-HI DELIMITED BY SIZE
+                  ' DAYS:'     DELIMITED BY SIZE
+                  INTO WS-AGE-LBL2
+           END-STRING.
+
+           MOVE SPACES TO WS-AGE-LBL3.
+           STRING '    '       DELIMITED BY SIZE
+                  WS-AGE-B3-LO DELIMITED BY SIZE
+                  '+ DAYS:'    DELIMITED BY SIZE
+                  INTO WS-AGE-LBL3
+           END-STRING.
+
        2100-OPEN-FILES  SECTION.
 
            OPEN INPUT TI01-BILL-KSDS.
@@ -227,6 +376,12 @@
               STOP RUN
            END-IF.
 
+           OPEN INPUT TI01-BILL-LOOKUP.
+           IF NOT LKUP-IO-STATUS
+              DISPLAY 'ERROR OPENING BILL LOOKUP KSDS: ' WS-LKUP-STATUS
+              STOP RUN
+           END-IF.
+
            OPEN OUTPUT MO01-BILL-UPD.
            IF NOT UPD-IO-STATUS
               DISPLAY 'ERROR OPENING UPDATED BILL KSDS: ' WS-UPD-STATUS
@@ -239,6 +394,25 @@
               STOP RUN
            END-IF.
 
+           OPEN OUTPUT TO01-PAY-EXCEPT.
+           IF NOT EXCPT-IO-STATUS
+              DISPLAY 'ERROR OPENING PAYMENT EXCEPTION FILE: '
+                       WS-EXCPT-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN I-O MO01-DISC-TRACK.
+           IF DISC-FILE-NOTFND
+              OPEN OUTPUT MO01-DISC-TRACK
+              CLOSE       MO01-DISC-TRACK
+              OPEN I-O    MO01-DISC-TRACK
+           END-IF.
+           IF NOT DISC-IO-STATUS
+              DISPLAY 'ERROR OPENING DISCONNECT TRACKING FILE: '
+                       WS-DISC-STATUS
+              STOP RUN
+           END-IF.
+
        2000-PROCESS     SECTION.
 
            PERFORM 3000-PRINT-HEADERS.
@@ -255,6 +429,10 @@
                MOVE ZERO TO WS-TOTAL-PAID
                MOVE ZERO TO WS-PAY-CNT
 
+               PERFORM 2350-SKIP-ORPHAN-PAYMENTS
+                   UNTIL PAY-EOF
+                       OR PAY-BILL-ID NOT < WS-CURR-BILL-ID
+
                PERFORM 2400-PROCESS-PAYMENTS
                    UNTIL PAY-EOF
                        OR PAY-BILL-ID NOT = WS-CURR-BILL-ID
@@ -271,6 +449,8 @@
 
            END-PERFORM.
 
+           PERFORM 2350-SKIP-ORPHAN-PAYMENTS UNTIL PAY-EOF.
+
            PERFORM 4000-PRINT-SUMMARY.
 
        2200-READ-PAYMENT  SECTION.
@@ -295,6 +475,23 @@
 
            PERFORM 2200-READ-PAYMENT.
 
+       2350-SKIP-ORPHAN-PAYMENTS  SECTION.
+
+           PERFORM 2370-CLASSIFY-ORPHAN-REASON.
+           PERFORM 2900-WRITE-PAY-EXCEPTION.
+
+           PERFORM 2200-READ-PAYMENT.
+
+       2370-CLASSIFY-ORPHAN-REASON  SECTION.
+
+           MOVE PAY-BILL-ID TO LKUP-BILL-ID.
+           READ TI01-BILL-LOOKUP
+                INVALID KEY
+                   MOVE 'BILL-ID-NOT-FOUND'  TO WS-EXCPT-REASON
+                NOT INVALID KEY
+                   MOVE 'BILL-ALREADY-CLOSED' TO WS-EXCPT-REASON
+           END-READ.
+
        2500-UPDATE-BILL-STATUS  SECTION.
 
            EVALUATE TRUE
@@ -309,6 +506,38 @@
                    ADD 1 TO WS-PAID-CNT
            END-EVALUATE.
 
+           PERFORM 2550-CALC-AGING-AND-FEE.
+
+       2550-CALC-AGING-AND-FEE  SECTION.
+
+           MOVE BILL-READ-DATE TO WS-BILL-DATE-EDIT.
+           COMPUTE WS-BILL-DATE-NUM =
+                   WS-BD-YYYY * 10000 + WS-BD-MM * 100 + WS-BD-DD.
+
+           COMPUTE WS-BILL-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-BILL-DATE-NUM).
+           COMPUTE WS-RUN-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE).
+           COMPUTE WS-DAYS-OVERDUE = WS-RUN-JULIAN - WS-BILL-JULIAN.
+
+           MOVE WS-DAYS-OVERDUE TO UPD-DAYS-OVERDUE.
+           MOVE ZERO TO UPD-LATE-FEE.
+
+           IF (UPD-STATUS = 'D' OR UPD-STATUS = 'PP')
+              AND WS-DAYS-OVERDUE > WS-GRACE-DAYS
+              COMPUTE UPD-LATE-FEE ROUNDED =
+                      WS-BALANCE * WS-LATE-FEE-PCT
+              EVALUATE TRUE
+                  WHEN WS-DAYS-OVERDUE >= WS-AGE-B3-LO
+                      ADD 1 TO WS-AGE-90-CNT
+                  WHEN WS-DAYS-OVERDUE >= WS-AGE-B2-LO
+                      ADD 1 TO WS-AGE-60-CNT
+                  WHEN OTHER
+                      ADD 1 TO WS-AGE-30-CNT
+              END-EVALUATE
+              ADD UPD-LATE-FEE TO WS-TOTAL-LATE-FEE
+           END-IF.
+
        2600-WRITE-UPDATED-BILL  SECTION.
 
            MOVE BILL-ID TO UPD-BILL-ID
@@ -327,6 +556,34 @@
            ADD WS-TOTAL-PAID TO WS-TOTAL-PAID-ALL
            ADD WS-BALANCE TO WS-TOTAL-BALANCE.
 
+           PERFORM 2650-UPDATE-DISC-TRACK.
+
+       2650-UPDATE-DISC-TRACK  SECTION.
+
+           MOVE BILL-CUST-ID  TO DISC-CUST-ID.
+
+           READ MO01-DISC-TRACK
+                INVALID KEY
+                   MOVE ZERO             TO DISC-CONSEC-D-CYCLES
+           END-READ.
+
+           IF UPD-STATUS = 'D'
+              ADD 1 TO DISC-CONSEC-D-CYCLES
+           ELSE
+              MOVE ZERO TO DISC-CONSEC-D-CYCLES
+           END-IF.
+
+           MOVE UPD-STATUS      TO DISC-LAST-STATUS.
+           MOVE BILL-ID         TO DISC-LAST-BILL-ID.
+           MOVE BILL-READ-DATE  TO DISC-LAST-READ-DATE.
+           MOVE WS-DATE         TO DISC-LAST-RUN-DATE.
+
+           IF DISC-IO-STATUS
+              REWRITE MO01-DISC-TRACK-RECORD
+           ELSE
+              WRITE MO01-DISC-TRACK-RECORD
+           END-IF.
+
        2700-PRINT-DETAIL  SECTION.
 
            IF WS-LINE-CNT >= WS-LINES-PER-PAGE
@@ -395,6 +652,18 @@
            MOVE WS-SUMMARY-LINE2 TO TO01-PAY-RPT-RECORD.
            WRITE TO01-PAY-RPT-RECORD.
 
+           MOVE WS-AGE-30-CNT TO WS-S-AGE30
+           MOVE WS-AGE-60-CNT TO WS-S-AGE60
+           MOVE WS-AGE-90-CNT TO WS-S-AGE90
+
+           MOVE WS-AGING-LINE TO TO01-PAY-RPT-RECORD.
+           WRITE TO01-PAY-RPT-RECORD.
+
+           MOVE WS-TOTAL-LATE-FEE TO WS-S-LATE-FEE
+
+           MOVE WS-LATE-FEE-LINE TO TO01-PAY-RPT-RECORD.
+           WRITE TO01-PAY-RPT-RECORD.
+
            MOVE SPACES TO TO01-PAY-RPT-RECORD.
            WRITE TO01-PAY-RPT-RECORD.
 
@@ -406,12 +675,27 @@
            MOVE WS-TOTAL-LINE TO TO01-PAY-RPT-RECORD.
            WRITE TO01-PAY-RPT-RECORD.
 
+       2900-WRITE-PAY-EXCEPTION  SECTION.
+
+           MOVE PAY-PAYMENT-ID  TO EXCPT-PAYMENT-ID.
+           MOVE PAY-BILL-ID     TO EXCPT-BILL-ID.
+           MOVE PAY-AMOUNT      TO EXCPT-AMOUNT.
+           MOVE PAY-DATE        TO EXCPT-DATE.
+           MOVE WS-EXCPT-REASON TO EXCPT-REASON.
+
+           WRITE TO01-PAY-EXCEPT-RECORD.
+
+           ADD 1 TO WS-EXCPT-CNT.
+
        9000-TERMINATE   SECTION.
 
            CLOSE TI01-BILL-KSDS,
                  TI01-PAYMENT,
+                 TI01-BILL-LOOKUP,
                  MO01-BILL-UPD,
-                 TO01-PAY-REPORT.
+                 TO01-PAY-REPORT,
+                 TO01-PAY-EXCEPT,
+                 MO01-DISC-TRACK.
 
            DISPLAY 'BILL PAYMENT STATUS PROCESSING COMPLETE'.
            DISPLAY 'TOTAL BILLS: ' WS-BILL-CNT.
@@ -422,5 +706,10 @@
            DISPLAY 'TOTAL BILL AMOUNT: ' WS-TOTAL-AMOUNT.
            DISPLAY 'TOTAL PAID: ' WS-TOTAL-PAID-ALL.
            DISPLAY 'TOTAL BALANCE: ' WS-TOTAL-BALANCE.
+           DISPLAY 'AGING ' WS-AGE-LBL1 ' ' WS-AGE-30-CNT.
+           DISPLAY 'AGING ' WS-AGE-LBL2 ' ' WS-AGE-60-CNT.
+           DISPLAY 'AGING ' WS-AGE-LBL3 ' ' WS-AGE-90-CNT.
+           DISPLAY 'TOTAL LATE FEES: ' WS-TOTAL-LATE-FEE.
+           DISPLAY 'PAYMENT EXCEPTIONS: ' WS-EXCPT-CNT.
 
            STOP RUN.
