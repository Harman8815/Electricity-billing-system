@@ -22,6 +22,27 @@
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-ERR-STATUS.
 
+           SELECT TO01-CKPT-FILE  ASSIGN TO CKPTFILE
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-CKPT-STATUS.
+
+           SELECT TO01-METER-HIST ASSIGN TO METERHST
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-HIST-STATUS.
+
+           SELECT TO01-CUST-DUPS  ASSIGN TO CUSTDUPS
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-DUPS-STATUS.
+
+           SELECT MO01-CUST-NAMEIDX ASSIGN TO CUSTNIDX
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS NIDX-KEY
+           FILE STATUS            IS WS-NIDX-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -55,7 +76,7 @@
 
        FD TO01-CUST-ERR
            RECORDING MODE          IS F
-           RECORD CONTAINS         137  CHARACTERS.
+           RECORD CONTAINS         152  CHARACTERS.
 
        01 TO01-CUST-ERR-RECORD.
           05 ERR-FNAME       PIC X(15).
@@ -66,6 +87,51 @@
           05 ERR-CITY        PIC X(20).
           05 ERR-UNITS       PIC X(10).
           05 ERR-STATUS      PIC X(10).
+          05 ERR-REASON-CODE PIC X(15).
+
+       FD TO01-CKPT-FILE
+           RECORDING MODE          IS F
+           RECORD CONTAINS         25  CHARACTERS.
+
+       01 TO01-CKPT-RECORD.
+          05 CKPT-LAST-CUST-ID  PIC X(9).
+          05 CKPT-READ-CTR      PIC 9(08).
+          05 CKPT-WRITE-CTR     PIC 9(08).
+
+       FD TO01-METER-HIST
+           RECORDING MODE          IS F
+           RECORD CONTAINS         33  CHARACTERS.
+
+       01 TO01-METER-HIST-RECORD.
+          05 MH-CUST-ID          PIC X(9).
+          05 MH-CYCLE-DATE       PIC 9(8).
+          05 MH-UNITS            PIC 9(7)V99.
+          05 MH-SOURCE           PIC X(7).
+
+       FD TO01-CUST-DUPS
+           RECORDING MODE          IS F
+           RECORD CONTAINS         146  CHARACTERS.
+
+       01 TO01-CUST-DUPS-RECORD.
+          05 DUP-FNAME             PIC X(15).
+          05 DUP-LNAME             PIC X(15).
+          05 DUP-AREACODE          PIC X(7).
+          05 DUP-ADDRESS1          PIC X(30).
+          05 DUP-LOCALITY          PIC X(30).
+          05 DUP-CITY              PIC X(20).
+          05 DUP-UNITS             PIC X(10).
+          05 DUP-STATUS            PIC X(10).
+          05 DUP-MATCHED-CUST-ID   PIC X(9).
+
+       FD MO01-CUST-NAMEIDX
+           RECORD CONTAINS         69   CHARACTERS.
+
+       01 MO01-CUST-NAMEIDX-RECORD.
+          05 NIDX-KEY.
+             10 NIDX-FNAME         PIC X(15).
+             10 NIDX-LNAME         PIC X(15).
+             10 NIDX-ADDRESS1      PIC X(30).
+          05 NIDX-CUST-ID          PIC X(9).
 
        WORKING-STORAGE SECTION.
 
@@ -77,8 +143,27 @@
           05 WS-KSDS-STATUS        PIC X(02).
              88 KSDS-IO-STATUS     VALUE '00'.
              88 KSDS-ROW-NOTFND    VALUE '23'.
+             88 KSDS-FILE-NOTFND   VALUE '35'.
           05 WS-ERR-STATUS         PIC X(02).
              88 ERR-IO-STATUS      VALUE '00'.
+          05 WS-CKPT-STATUS        PIC X(02).
+             88 CKPT-IO-STATUS     VALUE '00'.
+             88 CKPT-EOF           VALUE '10'.
+          05 WS-HIST-STATUS        PIC X(02).
+             88 HIST-IO-STATUS     VALUE '00'.
+          05 WS-DUPS-STATUS        PIC X(02).
+             88 DUPS-IO-STATUS     VALUE '00'.
+          05 WS-NIDX-STATUS        PIC X(02).
+             88 NIDX-IO-STATUS     VALUE '00'.
+             88 NIDX-ROW-NOTFND    VALUE '23'.
+             88 NIDX-FILE-NOTFND   VALUE '35'.
+
+       01 WS-RESTART-CONTROLS.
+          05 WS-RESTART-IND        PIC X(07) VALUE SPACES.
+             88 RESTART-RUN        VALUE 'RESTART'.
+          05 WS-CKPT-INTERVAL      PIC 9(06) VALUE ZEROS.
+          05 WS-SKIP-CTR           PIC 9(08) VALUE ZEROS.
+          05 WS-REPLAY-CTR         PIC 9(08) VALUE ZEROS.
 
        01 WS-DATE-VARIABLES.
           05 WS-DATE               PIC 9(08).
@@ -116,12 +201,27 @@
              88 VALID-RECORD-FLAG  VALUE 1.
              88 ERROR-RECORD-FLAG  VALUE 2.
 
+       01 WS-DUP-FLAGS.
+          05 WS-DUP-RECORD-FLAG    PIC 9.
+             88 DUP-FOUND          VALUE 1.
+             88 DUP-NOT-FOUND      VALUE 2.
+          05 WS-DUP-MATCH-ID       PIC X(9).
+
+       01 WS-VALIDATION-WORK.
+          05 WS-ERR-REASON         PIC X(15) VALUE SPACES.
+          05 WS-AREACODE-CHECK.
+             10 WS-AC-PART1        PIC 999.
+             10 WS-AC-DASH         PIC X.
+             10 WS-AC-PART2        PIC 999.
+
        01 WS-COUNTERS.
-          05 WS-READ-CTR           PIC 9(04) VALUE ZEROS.
-          05 WS-WRITE-CTR          PIC 9(04) VALUE ZEROS.
+          05 WS-READ-CTR           PIC 9(08) VALUE ZEROS.
+          05 WS-WRITE-CTR          PIC 9(08) VALUE ZEROS.
           05 WS-UPDT-CTR           PIC 9(04) VALUE ZEROS.
           05 WS-AT-CTR             PIC 9(04) VALUE ZEROS.
           05 WS-PTR                PIC 9(02) VALUE ZEROS.
+          05 WS-DUP-CTR            PIC 9(08) VALUE ZEROS.
+          05 WS-REPLAY-SKIP-CTR    PIC 9(08) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0000-MAIN-LINE   SECTION.
@@ -139,11 +239,20 @@
            DISPLAY '----------------------------------------'
 
            ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RESTART-IND FROM SYSIN.
+           ACCEPT WS-CKPT-INTERVAL FROM SYSIN.
+           IF WS-CKPT-INTERVAL = ZERO
+              MOVE 1000 TO WS-CKPT-INTERVAL
+           END-IF.
 
        2000-PROCESS     SECTION.
 
            PERFORM 2100-OPEN-FILES.
 
+           IF RESTART-RUN
+              PERFORM 2150-RESTART-REPOSITION
+           END-IF.
+
            PERFORM 2200-READ-CUST-FILE UNTIL CUST-EOF.
 
        2100-OPEN-FILES  SECTION.
@@ -157,7 +266,12 @@
               STOP RUN
            END-IF.
 
-           OPEN OUTPUT MO01-CUST-KSDS
+           OPEN I-O MO01-CUST-KSDS.
+           IF KSDS-FILE-NOTFND
+              OPEN OUTPUT MO01-CUST-KSDS
+              CLOSE       MO01-CUST-KSDS
+              OPEN I-O    MO01-CUST-KSDS
+           END-IF.
            IF NOT KSDS-IO-STATUS
               DISPLAY '----------------------------------------'
               DISPLAY 'ERROR OPENING CUSTOMER LSDS MASTER      '
@@ -166,7 +280,11 @@
               STOP RUN
            END-IF.
 
-           OPEN OUTPUT TO01-CUST-ERR
+           IF RESTART-RUN
+              OPEN EXTEND TO01-CUST-ERR
+           ELSE
+              OPEN OUTPUT TO01-CUST-ERR
+           END-IF.
            IF NOT ERR-IO-STATUS
               DISPLAY '----------------------------------------'
               DISPLAY 'ERROR OPENING CUSTOMER ERR  FILE        '
@@ -175,13 +293,102 @@
               STOP RUN
            END-IF.
 
+           IF NOT RESTART-RUN
+              OPEN OUTPUT TO01-CKPT-FILE
+              IF NOT CKPT-IO-STATUS
+                 DISPLAY '----------------------------------------'
+                 DISPLAY 'ERROR OPENING CHECKPOINT FILE           '
+                 DISPLAY 'FILE  STATUS ', ' ',    WS-CKPT-STATUS
+                 DISPLAY '----------------------------------------'
+                 STOP RUN
+              END-IF
+           END-IF.
+
+           IF RESTART-RUN
+              OPEN EXTEND TO01-METER-HIST
+           ELSE
+              OPEN OUTPUT TO01-METER-HIST
+           END-IF.
+           IF NOT HIST-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER HISTORY FILE        '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-HIST-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           IF RESTART-RUN
+              OPEN EXTEND TO01-CUST-DUPS
+           ELSE
+              OPEN OUTPUT TO01-CUST-DUPS
+           END-IF.
+           IF NOT DUPS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CUSTOMER DUPLICATES FILE  '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-DUPS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O MO01-CUST-NAMEIDX.
+           IF NIDX-FILE-NOTFND
+              OPEN OUTPUT MO01-CUST-NAMEIDX
+              CLOSE       MO01-CUST-NAMEIDX
+              OPEN I-O    MO01-CUST-NAMEIDX
+           END-IF.
+           IF NOT NIDX-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CUSTOMER NAME INDEX FILE  '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-NIDX-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
            DISPLAY '----------------------------------------'
            DISPLAY 'CUSTOMERINPUT FILE OPENED ..............'
            DISPLAY 'CUSTOMER MASTER KSDS IS OPENED .........'
            DISPLAY 'CUSTOMER ERROR FILE IS OPENED ..........'
+           DISPLAY 'CUSTOMER DUPLICATES FILE IS OPENED .....'
+           DISPLAY 'CUSTOMER NAME INDEX FILE IS OPENED .....'
            DISPLAY '----------------------------------------'
            .
 
+       2150-RESTART-REPOSITION SECTION.
+
+           OPEN INPUT TO01-CKPT-FILE.
+           PERFORM UNTIL CKPT-EOF
+               READ TO01-CKPT-FILE
+                    AT END      SET CKPT-EOF TO TRUE
+                    NOT AT END  CONTINUE
+               END-READ
+           END-PERFORM.
+           CLOSE TO01-CKPT-FILE.
+
+           MOVE CKPT-READ-CTR    TO WS-SKIP-CTR.
+           MOVE CKPT-READ-CTR    TO WS-READ-CTR.
+           MOVE CKPT-WRITE-CTR   TO WS-WRITE-CTR.
+           MOVE WS-CKPT-INTERVAL TO WS-REPLAY-CTR.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'RESTARTING AFTER CUSTOMER ', CKPT-LAST-CUST-ID
+           DISPLAY 'SKIPPING ALREADY-PROCESSED RECORDS ', WS-SKIP-CTR
+           DISPLAY '----------------------------------------'
+
+           PERFORM WS-SKIP-CTR TIMES
+               READ TI01-CUST-FILE
+                    AT END SET CUST-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           OPEN EXTEND TO01-CKPT-FILE.
+           IF NOT CKPT-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR REOPENING CHECKPOINT FILE          '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CKPT-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
        2200-READ-CUST-FILE  SECTION.
 
            READ TI01-CUST-FILE
@@ -193,26 +400,113 @@
 
                 NOT AT END  ADD 1  TO WS-READ-CTR
                             PERFORM 2300-VALIDATE-CUSTOMER
+                            IF FUNCTION MOD(WS-READ-CTR,
+                                            WS-CKPT-INTERVAL) = ZERO
+                               PERFORM 2250-WRITE-CHECKPOINT
+                            END-IF
 
            END-READ.
 
+       2250-WRITE-CHECKPOINT SECTION.
+
+           MOVE CF-O-CUST-ID    TO CKPT-LAST-CUST-ID.
+           MOVE WS-READ-CTR     TO CKPT-READ-CTR.
+           MOVE WS-WRITE-CTR    TO CKPT-WRITE-CTR.
+
+           WRITE TO01-CKPT-RECORD.
+
        2300-VALIDATE-CUSTOMER SECTION.
 
            SET VALID-RECORD-FLAG       TO TRUE.
+           MOVE SPACES                 TO WS-ERR-REASON.
 
            IF IN-FNAME  IS EQUAL TO SPACES OR
-              IN-LNAME  IS EQUAL TO SPACES OR
-              IN-CITY   IS EQUAL TO SPACES
-              DISPLAY 'NAME/CITY ERROR'
-              SET ERROR-RECORD-FLAG         TO TRUE
-              MOVE TI01-CUST-RECORD      TO TO01-CUST-ERR-RECORD
-              WRITE TO01-CUST-ERR-RECORD
+              IN-LNAME  IS EQUAL TO SPACES
+              SET ERROR-RECORD-FLAG      TO TRUE
+              MOVE 'MISSING-NAME'        TO WS-ERR-REASON
+           ELSE
+              IF IN-CITY   IS EQUAL TO SPACES
+                 SET ERROR-RECORD-FLAG   TO TRUE
+                 MOVE 'MISSING-CITY'     TO WS-ERR-REASON
+              ELSE
+                 IF IN-UNITS IS NOT NUMERIC
+                    SET ERROR-RECORD-FLAG   TO TRUE
+                    MOVE 'BAD-UNITS'        TO WS-ERR-REASON
+                 ELSE
+                    MOVE IN-AREACODE  TO WS-AREACODE-CHECK
+                    IF WS-AC-DASH NOT = '-' OR
+                       WS-AC-PART1 IS NOT NUMERIC OR
+                       WS-AC-PART2 IS NOT NUMERIC
+                       SET ERROR-RECORD-FLAG   TO TRUE
+                       MOVE 'BAD-AREACODE'     TO WS-ERR-REASON
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF ERROR-RECORD-FLAG
+              IF WS-REPLAY-CTR > ZERO
+                 DISPLAY 'RESTART REPLAY - ALREADY ON ERR FILE - '
+                         WS-ERR-REASON
+                 ADD 1 TO WS-REPLAY-SKIP-CTR
+              ELSE
+                 DISPLAY 'CUSTOMER RECORD REJECTED - ' WS-ERR-REASON
+                 MOVE TI01-CUST-RECORD      TO TO01-CUST-ERR-RECORD
+                 MOVE WS-ERR-REASON         TO ERR-REASON-CODE
+                 WRITE TO01-CUST-ERR-RECORD
+              END-IF
            END-IF.
 
            IF VALID-RECORD-FLAG
-              PERFORM 2400-WRITE-CUST-KSDS
+              PERFORM 2350-CHECK-DUPLICATE
+              IF DUP-FOUND
+                 IF WS-REPLAY-CTR > ZERO
+                    PERFORM 2365-SKIP-REPLAY-DUPLICATE
+                 ELSE
+                    PERFORM 2360-WRITE-DUP-REVIEW
+                 END-IF
+              ELSE
+                 PERFORM 2400-WRITE-CUST-KSDS
+              END-IF
+           END-IF.
+
+           IF WS-REPLAY-CTR > ZERO
+              SUBTRACT 1 FROM WS-REPLAY-CTR
            END-IF.
 
+       2350-CHECK-DUPLICATE SECTION.
+
+           SET DUP-NOT-FOUND      TO TRUE.
+           MOVE IN-FNAME          TO NIDX-FNAME.
+           MOVE IN-LNAME          TO NIDX-LNAME.
+           MOVE IN-ADDRESS1       TO NIDX-ADDRESS1.
+
+           READ MO01-CUST-NAMEIDX
+                INVALID KEY      CONTINUE
+                NOT INVALID KEY
+                   SET DUP-FOUND        TO TRUE
+                   MOVE NIDX-CUST-ID    TO WS-DUP-MATCH-ID
+           END-READ.
+
+       2360-WRITE-DUP-REVIEW SECTION.
+
+           DISPLAY 'PROBABLE DUPLICATE OF ' WS-DUP-MATCH-ID
+                   ' - ' IN-FNAME ' ' IN-LNAME.
+
+           MOVE TI01-CUST-RECORD    TO TO01-CUST-DUPS-RECORD.
+           MOVE WS-DUP-MATCH-ID     TO DUP-MATCHED-CUST-ID.
+
+           WRITE TO01-CUST-DUPS-RECORD.
+
+           ADD 1 TO WS-DUP-CTR.
+
+       2365-SKIP-REPLAY-DUPLICATE SECTION.
+
+           DISPLAY 'RESTART REPLAY OF ' WS-DUP-MATCH-ID
+                   ' - ALREADY ON MASTER, NOT RE-LOADED'.
+
+           ADD 1 TO WS-REPLAY-SKIP-CTR.
+
        2400-WRITE-CUST-KSDS SECTION.
 
            MOVE IN-FNAME                 TO OUT-FNAME.
@@ -274,26 +568,56 @@
               ELSE
                  DISPLAY 'MAX RETRIES EXCEEDED FOR RECORD'
                  MOVE TI01-CUST-RECORD TO TO01-CUST-ERR-RECORD
+                 MOVE 'MAX-RETRY-ID'   TO ERR-REASON-CODE
                  WRITE TO01-CUST-ERR-RECORD
               END-IF
            ELSE
               ADD 1 TO WS-WRITE-CTR
+              PERFORM 2415-WRITE-NAME-INDEX
+              PERFORM 2420-WRITE-METER-HISTORY
            END-IF.
 
+       2415-WRITE-NAME-INDEX SECTION.
+
+           MOVE IN-FNAME       TO NIDX-FNAME.
+           MOVE IN-LNAME       TO NIDX-LNAME.
+           MOVE IN-ADDRESS1    TO NIDX-ADDRESS1.
+           MOVE CF-O-CUST-ID   TO NIDX-CUST-ID.
+
+           WRITE MO01-CUST-NAMEIDX-RECORD.
+
+       2420-WRITE-METER-HISTORY SECTION.
+
+           MOVE CF-O-CUST-ID     TO MH-CUST-ID.
+           MOVE WS-DATE          TO MH-CYCLE-DATE.
+           MOVE FUNCTION NUMVAL(IN-UNITS) TO MH-UNITS.
+           MOVE 'ELECT'          TO MH-SOURCE.
+
+           WRITE TO01-METER-HIST-RECORD.
+
        9000-TERMINATE   SECTION.
 
            DISPLAY '----------------------------------------'
            DISPLAY ' INPUT RECORDS PROCESSED  ',  WS-READ-CTR
            DISPLAY ' OUTPUT RECORDS PROCESSED ',  WS-WRITE-CTR
+           DISPLAY ' PROBABLE DUPLICATES      ',  WS-DUP-CTR
+           DISPLAY ' RESTART REPLAYS SKIPPED  ',  WS-REPLAY-SKIP-CTR
            DISPLAY '----------------------------------------'
 
            CLOSE  TI01-CUST-FILE,
                   TO01-CUST-ERR,
-                  MO01-CUST-KSDS.
+                  MO01-CUST-KSDS,
+                  TO01-CKPT-FILE,
+                  TO01-METER-HIST,
+                  TO01-CUST-DUPS,
+                  MO01-CUST-NAMEIDX.
            DISPLAY '----------------------------------------'
            DISPLAY 'CUSTOMER FILE        IS CLOSED          '
            DISPLAY 'CUSTOMER MASTER KSDS IS CLOSED          '
            DISPLAY 'CUSTOMER ERROR FILE  IS CLOSED          '
+           DISPLAY 'CHECKPOINT FILE      IS CLOSED          '
+           DISPLAY 'METER HISTORY FILE   IS CLOSED          '
+           DISPLAY 'CUSTOMER DUPLICATES FILE IS CLOSED      '
            DISPLAY '----------------------------------------'
 
            STOP RUN.
